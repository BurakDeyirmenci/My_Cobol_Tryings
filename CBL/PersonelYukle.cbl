@@ -0,0 +1,85 @@
+      * Tek seferlik gecis programi: PERSONEL.DAT (eski duz dosya)
+      * okunup PERSONEL.IDX (indeksli dosya) olusturulur. ADSOYADB
+      * PERSONEL.IDX'i ACAMAZSA calismayi durdurur (bkz.
+      * 0100-DOSYALARI-AC), bu nedenle is akisinda PERSYUKLE, ADSOYADB
+      * calistirilmadan once calistirilmalidir.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERSYUKLE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESKI-PERSONEL-DOSYASI ASSIGN TO "PERSONEL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SIRALI-PERSONEL-DOSYASI ASSIGN TO "PERSONEL.SRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PERSONEL-DOSYASI ASSIGN TO "PERSONEL.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PER-EMP-ID
+               FILE STATUS IS WS-PERSONEL-DURUM.
+           SELECT SIRALAMA-CALISMA-DOSYASI ASSIGN TO "PERSONEL.WRK".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ESKI-PERSONEL-DOSYASI.
+       01  ESKI-PERSONEL-KAYDI       PIC X(43).
+
+       FD  SIRALI-PERSONEL-DOSYASI.
+       01  SIRALI-PERSONEL-KAYDI     PIC X(43).
+
+       FD  PERSONEL-DOSYASI.
+           COPY "PERSONEL.CPY".
+
+       SD  SIRALAMA-CALISMA-DOSYASI.
+       01  SIRALAMA-KAYDI.
+           05  SK-EMP-ID             PIC 9(6).
+           05  FILLER                PIC X(37).
+
+       WORKING-STORAGE SECTION.
+       77  WS-DOSYA-SONU  PIC X VALUE "H".
+           88  DOSYA-SONU-GELDI      VALUE "E".
+           88  DOSYA-SONU-GELMEDI    VALUE "H".
+       77  WS-PERSONEL-DURUM  PIC X(2).
+       77  WS-AKTARILAN-SAYISI  PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-ANA-ISLEM.
+           SORT SIRALAMA-CALISMA-DOSYASI
+               ASCENDING KEY SK-EMP-ID
+               USING ESKI-PERSONEL-DOSYASI
+               GIVING SIRALI-PERSONEL-DOSYASI
+           PERFORM 0100-DOSYALARI-AC
+           PERFORM 0200-ESKI-KAYIT-OKU
+           PERFORM UNTIL DOSYA-SONU-GELDI
+               PERFORM 0300-YENI-KAYIT-YAZ
+               PERFORM 0200-ESKI-KAYIT-OKU
+           END-PERFORM
+           PERFORM 0900-DOSYALARI-KAPAT
+           DISPLAY "AKTARILAN PERSONEL SAYISI: " WS-AKTARILAN-SAYISI
+           GOBACK.
+
+       0100-DOSYALARI-AC.
+           OPEN INPUT SIRALI-PERSONEL-DOSYASI
+           OPEN OUTPUT PERSONEL-DOSYASI
+           IF WS-PERSONEL-DURUM NOT = "00"
+               DISPLAY "PERSONEL.IDX ACILAMADI, DURUM: "
+                   WS-PERSONEL-DURUM
+               STOP RUN
+           END-IF.
+
+       0200-ESKI-KAYIT-OKU.
+           READ SIRALI-PERSONEL-DOSYASI
+               AT END SET DOSYA-SONU-GELDI TO TRUE
+           END-READ.
+
+       0300-YENI-KAYIT-YAZ.
+           MOVE SIRALI-PERSONEL-KAYDI TO PERSONEL-KAYDI
+           WRITE PERSONEL-KAYDI
+               INVALID KEY
+                   DISPLAY "YINELENEN PERSONEL NO, ATLANDI: " PER-EMP-ID
+               NOT INVALID KEY
+                   ADD 1 TO WS-AKTARILAN-SAYISI
+           END-WRITE.
+
+       0900-DOSYALARI-KAPAT.
+           CLOSE SIRALI-PERSONEL-DOSYASI
+           CLOSE PERSONEL-DOSYASI.
