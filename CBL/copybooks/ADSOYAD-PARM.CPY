@@ -0,0 +1,13 @@
+      *****************************************************
+      * ADSOYAD alt programi ile cagiran programlar        *
+      * arasinda paylasilan parametre alani.                *
+      *****************************************************
+       01  ADSOYAD-PARM-ALANI.
+           05  AP-AD                   PIC X(25).
+           05  AP-KARAKTER-SAYISI      PIC 9(2).
+           05  AP-GECERSIZ-SAYISI      PIC 9(2).
+           05  AP-GECERSIZ-TABLO OCCURS 25 TIMES.
+               10  AP-GT-POZISYON      PIC 9(2).
+               10  AP-GT-KARAKTER      PIC X.
+           05  AP-ISIM                 PIC X(25).
+           05  AP-SOYADI               PIC X(25).
