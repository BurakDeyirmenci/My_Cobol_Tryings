@@ -0,0 +1,10 @@
+      *****************************************************
+      * PERSONEL KAYIT DUZENI                              *
+      * Personel dosyasina ve bu dosyayi kullanan her       *
+      * programa ortak kayit yapisi saglar.                 *
+      *****************************************************
+       01  PERSONEL-KAYDI.
+           05  PER-EMP-ID              PIC 9(6).
+           05  PER-AD-SOYAD            PIC X(25).
+           05  PER-DEPT-KODU           PIC X(4).
+           05  PER-ISE-GIRIS-TARIHI    PIC 9(8).
