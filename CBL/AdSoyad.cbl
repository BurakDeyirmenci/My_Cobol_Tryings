@@ -2,16 +2,85 @@
        PROGRAM-ID. ADSOYAD.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77  AD        PIC X(25).
        77  IND       PIC 9(2).
        77  KARAKTER  PIC X.
+       77  WS-KARAKTER-GECERLI  PIC X VALUE "E".
+           88  KARAKTER-GECERLI      VALUE "E".
+           88  KARAKTER-GECERSIZ     VALUE "H".
+       77  WS-BOSLUK-POZ  PIC 9(2) VALUE ZERO.
+       77  WS-SON-KARAKTER-POZ  PIC 9(2) VALUE ZERO.
 
-       PROCEDURE DIVISION.
-           MOVE  "Ramazan Burak Deyirmenci" TO AD.
-           MOVE 1 TO IND.
-           PERFORM UNTIL IND >= LENGTH OF AD
-               MOVE AD(IND:1) TO KARAKTER
-               DISPLAY KARAKTER
+       LINKAGE SECTION.
+           COPY "ADSOYAD-PARM.CPY".
+
+       PROCEDURE DIVISION USING ADSOYAD-PARM-ALANI.
+       0000-ANA-ISLEM.
+           MOVE ZERO TO AP-KARAKTER-SAYISI
+           MOVE ZERO TO AP-GECERSIZ-SAYISI
+           PERFORM 0300-KARAKTER-YURU
+           PERFORM 0370-ISIM-SOYADI-AYIR
+           EXIT PROGRAM.
+
+       0300-KARAKTER-YURU.
+           MOVE 1 TO IND
+           PERFORM UNTIL IND >= LENGTH OF AP-AD
+               MOVE AP-AD(IND:1) TO KARAKTER
+               PERFORM 0350-KARAKTER-DOGRULA
+               IF KARAKTER-GECERSIZ
+                   PERFORM 0360-GECERSIZ-KAYDET
+               END-IF
                ADD 1 TO IND
+               ADD 1 TO AP-KARAKTER-SAYISI
            END-PERFORM.
-           GOBACK.
+
+      * Turkce buyuk harfler (Cedilla/Ciftgozu vb.) ISO-8859-9 (Latin-5)
+      * tek baytlik kod noktalari ile karsilastirilir; AP-AD bu kod
+      * sayfasinda tutulmalidir (UTF-8 gelirse harf basina 2 bayt
+      * olusur ve PIC X(1) karakter yuruyusu bozulur).
+       0350-KARAKTER-DOGRULA.
+           SET KARAKTER-GECERLI TO TRUE
+           IF KARAKTER NOT = SPACE
+               IF (KARAKTER < "A" OR KARAKTER > "Z")
+                   AND KARAKTER NOT = X"C7"
+                   AND KARAKTER NOT = X"D0"
+                   AND KARAKTER NOT = X"D6"
+                   AND KARAKTER NOT = X"DC"
+                   AND KARAKTER NOT = X"DD"
+                   AND KARAKTER NOT = X"DE"
+                   SET KARAKTER-GECERSIZ TO TRUE
+               END-IF
+           END-IF.
+
+       0360-GECERSIZ-KAYDET.
+           ADD 1 TO AP-GECERSIZ-SAYISI
+           IF AP-GECERSIZ-SAYISI <= 25
+               MOVE IND TO AP-GT-POZISYON(AP-GECERSIZ-SAYISI)
+               MOVE KARAKTER TO AP-GT-KARAKTER(AP-GECERSIZ-SAYISI)
+           END-IF.
+
+       0370-ISIM-SOYADI-AYIR.
+           MOVE SPACES TO AP-ISIM
+           MOVE SPACES TO AP-SOYADI
+           MOVE ZERO TO WS-BOSLUK-POZ
+           MOVE ZERO TO WS-SON-KARAKTER-POZ
+           MOVE 1 TO IND
+           PERFORM UNTIL IND > LENGTH OF AP-AD
+               IF AP-AD(IND:1) NOT = SPACE
+                   MOVE IND TO WS-SON-KARAKTER-POZ
+               END-IF
+               ADD 1 TO IND
+           END-PERFORM
+           MOVE 1 TO IND
+           PERFORM UNTIL IND >= WS-SON-KARAKTER-POZ
+               IF AP-AD(IND:1) = SPACE
+                   MOVE IND TO WS-BOSLUK-POZ
+               END-IF
+               ADD 1 TO IND
+           END-PERFORM
+           IF WS-BOSLUK-POZ > ZERO
+               MOVE AP-AD(1:WS-BOSLUK-POZ - 1) TO AP-ISIM
+               MOVE AP-AD(WS-BOSLUK-POZ + 1:
+                   WS-SON-KARAKTER-POZ - WS-BOSLUK-POZ) TO AP-SOYADI
+           ELSE
+               MOVE AP-AD TO AP-ISIM
+           END-IF.
