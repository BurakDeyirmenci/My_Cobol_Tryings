@@ -0,0 +1,323 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADSOYADB.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSONEL-DOSYASI ASSIGN TO "PERSONEL.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PER-EMP-ID
+               FILE STATUS IS WS-PERSONEL-DURUM.
+           SELECT OPTIONAL RAPOR-DOSYASI ASSIGN TO "SYSOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL HATA-DOSYASI ASSIGN TO "HATALAR.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL YENIDEN-BASLAT-DOSYASI
+               ASSIGN TO "RESTART.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YB-DURUM.
+           SELECT OPTIONAL DENETIM-LOG-DOSYASI ASSIGN TO "DENETIM.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DENETIM-DURUM.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSONEL-DOSYASI.
+           COPY "PERSONEL.CPY".
+
+       FD  RAPOR-DOSYASI.
+       01  RAPOR-SATIRI          PIC X(80).
+
+       FD  HATA-DOSYASI.
+       01  HATA-SATIRI           PIC X(80).
+
+       FD  YENIDEN-BASLAT-DOSYASI.
+       01  YB-SON-ISLENEN-EMP-ID PIC 9(6).
+
+       FD  DENETIM-LOG-DOSYASI.
+       01  DENETIM-SATIRI        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY "ADSOYAD-PARM.CPY".
+       77  AD        PIC X(25).
+       77  IND       PIC 9(2).
+       77  WS-DOSYA-SONU  PIC X VALUE "H".
+           88  DOSYA-SONU-GELDI      VALUE "E".
+           88  DOSYA-SONU-GELMEDI    VALUE "H".
+       77  WS-SAYFA-NO    PIC 9(4) VALUE ZERO.
+       77  WS-KAYIT-GECERSIZ-MI  PIC X VALUE "H".
+           88  KAYIT-GECERSIZ         VALUE "E".
+           88  KAYIT-GECERLI          VALUE "H".
+       77  WS-YENIDEN-BASLAT-BAYRAGI  PIC X VALUE "H".
+           88  YENIDEN-BASLATILACAK       VALUE "E".
+       77  WS-ATLAMA-MODU  PIC X VALUE "H".
+           88  ATLAMA-MODU-AKTIF          VALUE "E".
+       77  WS-SON-ISLENEN-EMP-ID  PIC 9(6) VALUE ZERO.
+       77  WS-DENETIM-DURUM  PIC X(2).
+       77  WS-PERSONEL-DURUM  PIC X(2).
+       77  WS-YB-DURUM  PIC X(2).
+       77  WS-CALISMA-MODU  PIC X VALUE "T".
+           88  TEKLI-SORGU-MODU       VALUE "S".
+       77  WS-SORGU-EMP-ID  PIC 9(6) VALUE ZERO.
+       77  WS-POZ-OFSET     PIC 9(3).
+       77  WS-POZ-NO-EDIT   PIC 99.
+
+       01  WS-SISTEM-TARIHI  PIC X(21).
+       01  WS-CALISMA-TARIHI-SAATI  REDEFINES WS-SISTEM-TARIHI.
+           05  WCT-YIL            PIC 9(4).
+           05  WCT-AY             PIC 9(2).
+           05  WCT-GUN            PIC 9(2).
+           05  WCT-SAAT           PIC 9(2).
+           05  WCT-DAKIKA         PIC 9(2).
+           05  WCT-SANIYE         PIC 9(2).
+           05  FILLER             PIC X(7).
+
+       01  DENETIM-DETAY.
+           05  DD-TARIH           PIC X(4).
+           05  FILLER             PIC X     VALUE "-".
+           05  DD-AY              PIC X(2).
+           05  FILLER             PIC X     VALUE "-".
+           05  DD-GUN             PIC X(2).
+           05  FILLER             PIC X     VALUE SPACE.
+           05  DD-SAAT            PIC X(2).
+           05  FILLER             PIC X     VALUE ":".
+           05  DD-DAKIKA          PIC X(2).
+           05  FILLER             PIC X     VALUE ":".
+           05  DD-SANIYE          PIC X(2).
+           05  FILLER             PIC X(4)  VALUE " AD=".
+           05  DD-AD              PIC X(25).
+           05  FILLER             PIC X(17) VALUE " KARAKTER-SAYISI=".
+           05  DD-KARAKTER-SAYISI PIC Z9.
+
+       01  HATA-DETAY.
+           05  HD-AD              PIC X(25).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  FILLER             PIC X(18) VALUE
+               "GECERSIZ KARAKTER:".
+           05  HD-KARAKTER        PIC X.
+           05  FILLER             PIC X(11) VALUE " POZISYON: ".
+           05  HD-POZISYON        PIC Z9.
+
+       01  RAPOR-BASLIK-1.
+           05  FILLER             PIC X(20) VALUE
+               "AD-SOYAD DOGRULAMA L".
+           05  FILLER             PIC X(8)  VALUE "ISTESI".
+           05  FILLER             PIC X(7)  VALUE "SAYFA: ".
+           05  RB1-SAYFA-NO       PIC ZZZ9.
+
+       01  RAPOR-BASLIK-2.
+           05  FILLER             PIC X(16) VALUE "PERSONEL ADI:  ".
+           05  RB2-AD             PIC X(25).
+
+       01  RAPOR-BASLIK-2B.
+           05  FILLER             PIC X(10) VALUE "ISIM:     ".
+           05  RB2B-ISIM          PIC X(25).
+           05  FILLER             PIC X(3)  VALUE SPACES.
+           05  FILLER             PIC X(8)  VALUE "SOYADI: ".
+           05  RB2B-SOYADI        PIC X(25).
+
+       01  RAPOR-POZISYON-DETAY.
+           05  FILLER             PIC X(4)  VALUE "POZ:".
+           05  RPD-HARITA         PIC X(75).
+
+       01  RAPOR-SATIR-TOPLU.
+           05  FILLER             PIC X(12) VALUE "AD-SOYAD:   ".
+           05  RST-AD             PIC X(25).
+           05  FILLER             PIC X(18) VALUE
+               "  TOPLAM KARAKTER:".
+           05  RST-KARAKTER-SAYISI  PIC Z9.
+           05  FILLER             PIC X(9)  VALUE "  DURUM: ".
+           05  RST-DURUM          PIC X(8).
+
+       PROCEDURE DIVISION.
+       0000-ANA-ISLEM.
+           PERFORM 0055-CALISMA-MODU-SOR
+           IF NOT TEKLI-SORGU-MODU
+               PERFORM 0050-YENIDEN-BASLATMA-SOR
+           END-IF
+           PERFORM 0100-DOSYALARI-AC
+           IF TEKLI-SORGU-MODU
+               PERFORM 0700-TEKLI-SORGU
+           ELSE
+               IF YENIDEN-BASLATILACAK
+                   PERFORM 0150-YENIDEN-BASLATMA-OKU
+               END-IF
+               PERFORM 0200-KAYIT-OKU
+               PERFORM UNTIL DOSYA-SONU-GELDI
+                   IF ATLAMA-MODU-AKTIF
+                       IF PER-EMP-ID = WS-SON-ISLENEN-EMP-ID
+                           MOVE "H" TO WS-ATLAMA-MODU
+                       END-IF
+                   ELSE
+                       PERFORM 0300-KARAKTER-YURU
+                       PERFORM 0370-CHECKPOINT-YAZ
+                   END-IF
+                   PERFORM 0200-KAYIT-OKU
+               END-PERFORM
+               IF ATLAMA-MODU-AKTIF
+                   DISPLAY "UYARI: YENIDEN BASLATMA ANAHTARI ("
+                       WS-SON-ISLENEN-EMP-ID
+                       ") DOSYADA BULUNAMADI, HICBIR KAYIT ISLENMEDI"
+               END-IF
+           END-IF
+           PERFORM 0900-DOSYALARI-KAPAT
+           GOBACK.
+
+       0055-CALISMA-MODU-SOR.
+           DISPLAY "Calisma modu - Toplu is (T) / Tekli sorgu (S): "
+               WITH NO ADVANCING
+           ACCEPT WS-CALISMA-MODU FROM CONSOLE.
+
+       0700-TEKLI-SORGU.
+           DISPLAY "Personel No (6 hane): " WITH NO ADVANCING
+           ACCEPT WS-SORGU-EMP-ID FROM CONSOLE
+           MOVE WS-SORGU-EMP-ID TO PER-EMP-ID
+           READ PERSONEL-DOSYASI KEY IS PER-EMP-ID
+               INVALID KEY
+                   DISPLAY "Personel bulunamadi: " WS-SORGU-EMP-ID
+               NOT INVALID KEY
+                   MOVE PER-AD-SOYAD TO AD
+                   MOVE AD TO AP-AD
+                   CALL "ADSOYAD" USING ADSOYAD-PARM-ALANI
+                   IF AP-GECERSIZ-SAYISI > 0
+                       SET KAYIT-GECERSIZ TO TRUE
+                   ELSE
+                       SET KAYIT-GECERLI TO TRUE
+                   END-IF
+                   DISPLAY "AD-SOYAD : " AD
+                   DISPLAY "ISIM     : " AP-ISIM
+                   DISPLAY "SOYADI   : " AP-SOYADI
+                   IF KAYIT-GECERSIZ
+                       DISPLAY "DURUM    : GECERSIZ"
+                   ELSE
+                       DISPLAY "DURUM    : GECERLI"
+                   END-IF
+           END-READ.
+
+       0050-YENIDEN-BASLATMA-SOR.
+           DISPLAY "Yeniden baslatma modu (E/H): " WITH NO ADVANCING
+           ACCEPT WS-YENIDEN-BASLAT-BAYRAGI FROM CONSOLE.
+
+       0150-YENIDEN-BASLATMA-OKU.
+           OPEN INPUT YENIDEN-BASLAT-DOSYASI
+           READ YENIDEN-BASLAT-DOSYASI
+               AT END CONTINUE
+               NOT AT END
+                   MOVE YB-SON-ISLENEN-EMP-ID TO WS-SON-ISLENEN-EMP-ID
+                   SET ATLAMA-MODU-AKTIF TO TRUE
+           END-READ
+           CLOSE YENIDEN-BASLAT-DOSYASI.
+
+      * PERSYUKLE (PersonelYukle.cbl) must be run first to build
+      * PERSONEL.IDX from the legacy PERSONEL.DAT - this program only
+      * reads the indexed file and STOPs if it isn't there yet.
+       0100-DOSYALARI-AC.
+           OPEN INPUT PERSONEL-DOSYASI
+           IF WS-PERSONEL-DURUM NOT = "00"
+               DISPLAY "PERSONEL.IDX ACILAMADI, DURUM: "
+                   WS-PERSONEL-DURUM
+               STOP RUN
+           END-IF
+           IF NOT TEKLI-SORGU-MODU
+               IF YENIDEN-BASLATILACAK
+                   OPEN EXTEND RAPOR-DOSYASI
+                   OPEN EXTEND HATA-DOSYASI
+               ELSE
+                   OPEN OUTPUT RAPOR-DOSYASI
+                   OPEN OUTPUT HATA-DOSYASI
+               END-IF
+               OPEN EXTEND DENETIM-LOG-DOSYASI
+           END-IF.
+
+       0200-KAYIT-OKU.
+           READ PERSONEL-DOSYASI NEXT RECORD
+               AT END SET DOSYA-SONU-GELDI TO TRUE
+               NOT AT END MOVE PER-AD-SOYAD TO AD
+           END-READ.
+
+       0300-KARAKTER-YURU.
+           MOVE AD TO AP-AD
+           CALL "ADSOYAD" USING ADSOYAD-PARM-ALANI
+           IF AP-GECERSIZ-SAYISI > 0
+               SET KAYIT-GECERSIZ TO TRUE
+           ELSE
+               SET KAYIT-GECERLI TO TRUE
+           END-IF
+           PERFORM 0400-BASLIK-YAZ
+           PERFORM 0320-LISTE-YAZ
+           PERFORM 0330-POZISYON-SATIRI-YAZ
+           PERFORM 0360-HATALARI-YAZ
+           PERFORM 0380-DENETIM-YAZ.
+
+       0380-DENETIM-YAZ.
+           MOVE FUNCTION CURRENT-DATE TO WS-SISTEM-TARIHI
+           MOVE WCT-YIL TO DD-TARIH
+           MOVE WCT-AY TO DD-AY
+           MOVE WCT-GUN TO DD-GUN
+           MOVE WCT-SAAT TO DD-SAAT
+           MOVE WCT-DAKIKA TO DD-DAKIKA
+           MOVE WCT-SANIYE TO DD-SANIYE
+           MOVE AD TO DD-AD
+           MOVE AP-KARAKTER-SAYISI TO DD-KARAKTER-SAYISI
+           WRITE DENETIM-SATIRI FROM DENETIM-DETAY.
+
+       0320-LISTE-YAZ.
+           MOVE AD(1:LENGTH OF AD) TO RST-AD
+           MOVE AP-KARAKTER-SAYISI TO RST-KARAKTER-SAYISI
+           IF KAYIT-GECERSIZ
+               MOVE "GECERSIZ" TO RST-DURUM
+           ELSE
+               MOVE "GECERLI " TO RST-DURUM
+           END-IF
+           WRITE RAPOR-SATIRI FROM RAPOR-SATIR-TOPLU.
+
+      * Req 001'in istedigi "her karakterin IND pozisyonu" bilgisini,
+      * req 008'in istedigi toplu (tek WRITE/personel) bicimde verir -
+      * tum pozisyon/karakter ciftleri ref-mod ile bir arabellege
+      * yazilip satir bir kerede WRITE edilir, karakter basina WRITE
+      * yapilmaz.
+       0330-POZISYON-SATIRI-YAZ.
+           MOVE SPACES TO RPD-HARITA
+           MOVE 1 TO IND
+           PERFORM UNTIL IND > AP-KARAKTER-SAYISI OR IND > 25
+               COMPUTE WS-POZ-OFSET = (IND - 1) * 3 + 1
+               MOVE IND TO WS-POZ-NO-EDIT
+               MOVE WS-POZ-NO-EDIT TO RPD-HARITA(WS-POZ-OFSET:2)
+               MOVE AD(IND:1) TO RPD-HARITA(WS-POZ-OFSET + 2:1)
+               ADD 1 TO IND
+           END-PERFORM
+           WRITE RAPOR-SATIRI FROM RAPOR-POZISYON-DETAY.
+
+       0360-HATALARI-YAZ.
+           MOVE 1 TO IND
+           PERFORM UNTIL IND > AP-GECERSIZ-SAYISI OR IND > 25
+               MOVE AD TO HD-AD
+               MOVE AP-GT-KARAKTER(IND) TO HD-KARAKTER
+               MOVE AP-GT-POZISYON(IND) TO HD-POZISYON
+               WRITE HATA-SATIRI FROM HATA-DETAY
+               ADD 1 TO IND
+           END-PERFORM.
+
+       0370-CHECKPOINT-YAZ.
+           MOVE PER-EMP-ID TO WS-SON-ISLENEN-EMP-ID
+           OPEN OUTPUT YENIDEN-BASLAT-DOSYASI
+           MOVE PER-EMP-ID TO YB-SON-ISLENEN-EMP-ID
+           WRITE YB-SON-ISLENEN-EMP-ID
+           CLOSE YENIDEN-BASLAT-DOSYASI.
+
+       0400-BASLIK-YAZ.
+           ADD 1 TO WS-SAYFA-NO
+           MOVE WS-SAYFA-NO TO RB1-SAYFA-NO
+           WRITE RAPOR-SATIRI FROM RAPOR-BASLIK-1
+           MOVE AD TO RB2-AD
+           WRITE RAPOR-SATIRI FROM RAPOR-BASLIK-2
+           MOVE AP-ISIM TO RB2B-ISIM
+           MOVE AP-SOYADI TO RB2B-SOYADI
+           WRITE RAPOR-SATIRI FROM RAPOR-BASLIK-2B.
+
+       0900-DOSYALARI-KAPAT.
+           CLOSE PERSONEL-DOSYASI
+           IF NOT TEKLI-SORGU-MODU
+               CLOSE RAPOR-DOSYASI
+               CLOSE HATA-DOSYASI
+               CLOSE DENETIM-LOG-DOSYASI
+           END-IF.
